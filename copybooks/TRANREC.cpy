@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: TRANREC
+      * Purpose:  Shared operation-code/operand/result layout for the
+      *           Add/Sub/Multiply/Divide transaction record, COPYed
+      *           into Hello-NAME and any other program that needs to
+      *           work with the same fields.
+      ******************************************************************
+       01  UserInput PIC X(20).
+           88 VALID-OPERATION VALUE "Add" "Sub" "Multiply" "Divide".
+       01  NumOne PIC S9(20) SIGN IS LEADING SEPARATE.
+       01  NumTwo PIC S9(20) SIGN IS LEADING SEPARATE.
+       01  FinalNum PIC S9(22) SIGN IS LEADING SEPARATE.
