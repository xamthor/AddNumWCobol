@@ -1,40 +1,539 @@
-      ******************************************************************
-      * Author: Xamthor
-      * Date: 08-14-20
-      * Purpose: Shit Post
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Hello-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 UserInput PIC X(20).
-       01 NumOne PIC 99(20).
-       01 NumTwo PIC 99(20).
-       01 FinalNum PIC 99(1).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Lets do some Math on two numbers"
-            DISPLAY "What type of operation would you like to perform"
-            DISPLAY "Add, Sub"
-            ACCEPT UserInput
-    
-            DISPLAY "Enter First Number: "
-            ACCEPT NumOne.
-
-            DISPLAY "Enter Two Number: "
-            ACCEPT NumTwo.
-            
-            IF UserInput EQUAL "Add"
-               ADD NumOne,NumTwo TO FinalNum
-               DISPLAY "Holly Shizzz the two Numbers EQUAL ",  FinalNum
-            ELSE IF UserInput EQUAL "Sub"
-               SUBTRACT NumOne FROM NumTwo
-               MOVE NumTwo to FinalNum
-               DISPLAY "Holly Shizzz the two Numbers EQUAL ",  FinalNum
-              
-            STOP RUN.
-
-       END PROGRAM Hello-NAME.
+      ******************************************************************
+      * Author: Xamthor
+      * Date: 08-14-20
+      * Purpose: Shit Post
+      * Tectonics: cobc
+      * Modification History:
+      *   08-08-26  Xamthor  Converted from interactive ACCEPT to a
+      *                      batch transaction-file run so a day's
+      *                      worth of Add/Sub requests can be
+      *                      submitted as one job.
+      *   08-08-26  Xamthor  Added Multiply and Divide operations;
+      *                      Divide by zero now skips the calculation
+      *                      instead of aborting the run.
+      *   08-08-26  Xamthor  Widened FinalNum to hold the sum of two
+      *                      20-digit operands and flag, rather than
+      *                      truncate, any result that overflows it.
+      *   08-08-26  Xamthor  Added an audit trail file recording
+      *                      operator, timestamp, operation and
+      *                      operands/result for every transaction.
+      *   08-08-26  Xamthor  Reject records with an unknown operation
+      *                      code or non-numeric operands instead of
+      *                      running the math on bad input.
+      *   08-08-26  Xamthor  Converted operand/result fields to signed
+      *                      numeric so Sub shows a correct negative
+      *                      answer; Sub now computes into FinalNum
+      *                      instead of overwriting NumTwo in place.
+      *   08-08-26  Xamthor  Added batch header/trailer records to the
+      *                      output file with record count, operand
+      *                      hash total, and result sum for balancing.
+      *   08-08-26  Xamthor  Pulled the operation/operand/result fields
+      *                      out into the TRANREC copybook so future
+      *                      programs stay in sync with this layout.
+      *   08-08-26  Xamthor  Added a formatted print report with one
+      *                      line per transaction and an end-of-day
+      *                      totals section.
+      *   08-08-26  Xamthor  Added a checkpoint file so a batch that
+      *                      dies partway through can restart after
+      *                      the last record it posted instead of
+      *                      reprocessing the whole input file.
+      *   08-08-26  Xamthor  Checkpoint now carries the running totals
+      *                      and a restart extends, rather than
+      *                      truncates, TRANSOUT/PRINTRPT; trailer and
+      *                      report also show records read and rejected
+      *                      so the job ties back to the input count.
+      *   08-08-26  Xamthor  Checkpoint is now written after every
+      *                      record instead of every Nth, so a restart
+      *                      can never re-post a transaction that
+      *                      already made it to the audit log. Divide
+      *                      by zero is now rejected like any other bad
+      *                      record instead of posting a fake zero
+      *                      result.
+      *   08-08-26  Xamthor  A failed audit log open now aborts the run
+      *                      with a status message instead of letting
+      *                      the job finish having silently logged
+      *                      nothing.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Hello-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-IN-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-IN-STATUS.
+
+           SELECT TRANS-OUT-FILE ASSIGN TO "TRANSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-OUT-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+           SELECT PRINT-REPORT-FILE ASSIGN TO "PRINTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-REPORT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-IN-FILE.
+       01  TRANS-IN-RECORD.
+           05 TRANS-IN-OPERATION    PIC X(8).
+           05 TRANS-IN-NUM-ONE      PIC 9(20).
+           05 TRANS-IN-NUM-TWO      PIC 9(20).
+
+       FD  TRANS-OUT-FILE.
+       01  TRANS-OUT-RECORD         PIC X(200).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD         PIC X(200).
+
+       FD  PRINT-REPORT-FILE.
+       01  PRINT-REPORT-LINE        PIC X(132).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CHECKPOINT-RECORDS-READ     PIC 9(9).
+           05 CHECKPOINT-RECORD-COUNT     PIC 9(9).
+           05 CHECKPOINT-REJECTED-COUNT   PIC 9(9).
+           05 CHECKPOINT-HASH-TOTAL       PIC S9(23)
+                                           SIGN IS LEADING SEPARATE.
+           05 CHECKPOINT-RESULT-SUM       PIC S9(24)
+                                           SIGN IS LEADING SEPARATE.
+           05 CHECKPOINT-TOTALS-OVERFLOW  PIC X.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-IN-STATUS       PIC XX.
+           88 TRANS-IN-OK           VALUE "00".
+           88 TRANS-IN-EOF          VALUE "10".
+
+       01  WS-TRANS-OUT-STATUS      PIC XX.
+           88 TRANS-OUT-OK          VALUE "00".
+
+       01  WS-AUDIT-LOG-STATUS      PIC XX.
+           88 AUDIT-LOG-OK          VALUE "00".
+
+       01  WS-PRINT-REPORT-STATUS   PIC XX.
+           88 PRINT-REPORT-OK       VALUE "00".
+
+       01  WS-CHECKPOINT-STATUS     PIC XX.
+           88 CHECKPOINT-OK         VALUE "00".
+
+       01  WS-RECORDS-READ          PIC 9(9) VALUE ZERO.
+       01  WS-RESTART-POINT         PIC 9(9) VALUE ZERO.
+
+       01  WS-OPERATOR-ID           PIC X(8) VALUE "BATCHJOB".
+
+       01  WS-CURRENT-TIMESTAMP.
+           05 WS-CURRENT-DATE       PIC X(8).
+           05 WS-CURRENT-TIME       PIC X(8).
+
+       01  WS-EOF-FLAG              PIC X VALUE "N".
+           88 END-OF-TRANS-FILE     VALUE "Y".
+
+       01  WS-OVERFLOW-FLAG         PIC X VALUE "N".
+           88 RESULT-OVERFLOWED     VALUE "Y".
+           88 RESULT-IN-RANGE       VALUE "N".
+
+       01  WS-VALID-RECORD-FLAG     PIC X VALUE "Y".
+           88 RECORD-IS-VALID       VALUE "Y".
+           88 RECORD-IS-INVALID     VALUE "N".
+
+       01  WS-TOTALS-OVERFLOW-FLAG  PIC X VALUE "N".
+           88 TOTALS-OVERFLOWED     VALUE "Y".
+
+       COPY TRANREC.
+
+       01  WS-NUMONE-DISPLAY        PIC -(21)9.
+       01  WS-NUMTWO-DISPLAY        PIC -(21)9.
+       01  WS-FINALNUM-DISPLAY      PIC -(22)9.
+
+       01  WS-RECORD-COUNT          PIC 9(9) VALUE ZERO.
+       01  WS-REJECTED-COUNT        PIC 9(9) VALUE ZERO.
+       01  WS-HASH-TOTAL            PIC S9(23) VALUE ZERO
+                                     SIGN IS LEADING SEPARATE.
+       01  WS-RESULT-SUM            PIC S9(24) VALUE ZERO
+                                     SIGN IS LEADING SEPARATE.
+
+       01  WS-RECORD-COUNT-DISPLAY  PIC ZZZZZZZZ9.
+       01  WS-REJECTED-COUNT-DISPLAY PIC ZZZZZZZZ9.
+       01  WS-RECORDS-READ-DISPLAY  PIC ZZZZZZZZ9.
+       01  WS-HASH-TOTAL-DISPLAY    PIC -(23)9.
+       01  WS-RESULT-SUM-DISPLAY    PIC -(24)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM READ-CHECKPOINT
+
+            OPEN INPUT TRANS-IN-FILE
+            IF NOT TRANS-IN-OK
+               DISPLAY "Unable to open TRANSIN - status "
+                  WS-TRANS-IN-STATUS
+               STOP RUN
+            END-IF
+
+            IF WS-RESTART-POINT > ZERO
+               OPEN EXTEND TRANS-OUT-FILE
+               IF NOT TRANS-OUT-OK
+                  OPEN OUTPUT TRANS-OUT-FILE
+               END-IF
+               OPEN EXTEND PRINT-REPORT-FILE
+               IF NOT PRINT-REPORT-OK
+                  OPEN OUTPUT PRINT-REPORT-FILE
+               END-IF
+            ELSE
+               OPEN OUTPUT TRANS-OUT-FILE
+               OPEN OUTPUT PRINT-REPORT-FILE
+            END-IF
+
+            IF NOT TRANS-OUT-OK
+               DISPLAY "Unable to open TRANSOUT - status "
+                  WS-TRANS-OUT-STATUS
+               STOP RUN
+            END-IF
+            IF NOT PRINT-REPORT-OK
+               DISPLAY "Unable to open PRINTRPT - status "
+                  WS-PRINT-REPORT-STATUS
+               STOP RUN
+            END-IF
+
+            OPEN EXTEND AUDIT-LOG-FILE
+            IF NOT AUDIT-LOG-OK
+               OPEN OUTPUT AUDIT-LOG-FILE
+            END-IF
+            IF NOT AUDIT-LOG-OK
+               DISPLAY "Unable to open AUDITLOG - status "
+                  WS-AUDIT-LOG-STATUS
+               STOP RUN
+            END-IF
+
+            IF WS-RESTART-POINT > ZERO
+               DISPLAY "Resuming batch after record "
+                  WS-RESTART-POINT
+            ELSE
+               PERFORM WRITE-BATCH-HEADER
+               PERFORM WRITE-REPORT-HEADING
+            END-IF
+
+            PERFORM UNTIL END-OF-TRANS-FILE
+               READ TRANS-IN-FILE
+                  AT END
+                     MOVE "Y" TO WS-EOF-FLAG
+                  NOT AT END
+                     ADD 1 TO WS-RECORDS-READ
+                     IF WS-RECORDS-READ > WS-RESTART-POINT
+                        PERFORM PROCESS-TRANSACTION
+                        PERFORM WRITE-CHECKPOINT
+                     END-IF
+               END-READ
+            END-PERFORM
+
+            PERFORM WRITE-BATCH-TRAILER
+            PERFORM WRITE-REPORT-TOTALS
+            PERFORM RESET-CHECKPOINT
+
+            CLOSE TRANS-IN-FILE
+            CLOSE TRANS-OUT-FILE
+            CLOSE AUDIT-LOG-FILE
+            CLOSE PRINT-REPORT-FILE
+
+            STOP RUN.
+
+       PROCESS-TRANSACTION.
+            MOVE TRANS-IN-OPERATION TO UserInput
+            MOVE TRANS-IN-NUM-ONE TO NumOne
+            MOVE TRANS-IN-NUM-TWO TO NumTwo
+            MOVE "N" TO WS-OVERFLOW-FLAG
+            MOVE ZERO TO FinalNum
+
+            PERFORM VALIDATE-TRANSACTION
+
+            IF RECORD-IS-INVALID
+               ADD 1 TO WS-REJECTED-COUNT
+               DISPLAY "Rejected record - OP=" UserInput
+                  " NUM1=" TRANS-IN-NUM-ONE " NUM2=" TRANS-IN-NUM-TWO
+            ELSE
+               IF UserInput EQUAL "Add"
+                  ADD NumOne, NumTwo TO FinalNum
+                     ON SIZE ERROR
+                        MOVE "Y" TO WS-OVERFLOW-FLAG
+                  END-ADD
+               ELSE
+                  IF UserInput EQUAL "Sub"
+                     COMPUTE FinalNum = NumTwo - NumOne
+                        ON SIZE ERROR
+                           MOVE "Y" TO WS-OVERFLOW-FLAG
+                     END-COMPUTE
+                  ELSE
+                     IF UserInput EQUAL "Multiply"
+                        MULTIPLY NumOne BY NumTwo GIVING FinalNum
+                           ON SIZE ERROR
+                              MOVE "Y" TO WS-OVERFLOW-FLAG
+                        END-MULTIPLY
+                     ELSE
+                        IF UserInput EQUAL "Divide"
+                           PERFORM DIVIDE-NUMBERS
+                        END-IF
+                     END-IF
+                  END-IF
+               END-IF
+
+               IF RESULT-OVERFLOWED
+                  DISPLAY "Result too large for FinalNum - flagged"
+               END-IF
+
+               MOVE FinalNum TO WS-FINALNUM-DISPLAY
+               DISPLAY "Holly Shizzz the result is " WS-FINALNUM-DISPLAY
+
+               ADD 1 TO WS-RECORD-COUNT
+               ADD NumOne, NumTwo TO WS-HASH-TOTAL
+                  ON SIZE ERROR
+                     MOVE "Y" TO WS-TOTALS-OVERFLOW-FLAG
+               END-ADD
+               ADD FinalNum TO WS-RESULT-SUM
+                  ON SIZE ERROR
+                     MOVE "Y" TO WS-TOTALS-OVERFLOW-FLAG
+               END-ADD
+
+               IF TOTALS-OVERFLOWED
+                  DISPLAY "Control total overflow - HASH-TOTAL or "
+                     "RESULT-SUM no longer reliable"
+               END-IF
+
+               PERFORM WRITE-RESULT-LINE
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM WRITE-REPORT-DETAIL
+            END-IF.
+
+       VALIDATE-TRANSACTION.
+            MOVE "Y" TO WS-VALID-RECORD-FLAG
+            IF NOT VALID-OPERATION
+               MOVE "N" TO WS-VALID-RECORD-FLAG
+            END-IF
+            IF NOT TRANS-IN-NUM-ONE NUMERIC
+               MOVE "N" TO WS-VALID-RECORD-FLAG
+            END-IF
+            IF NOT TRANS-IN-NUM-TWO NUMERIC
+               MOVE "N" TO WS-VALID-RECORD-FLAG
+            END-IF
+            IF UserInput EQUAL "Divide" AND NumTwo EQUAL ZERO
+               MOVE "N" TO WS-VALID-RECORD-FLAG
+            END-IF.
+
+       DIVIDE-NUMBERS.
+            DIVIDE NumTwo INTO NumOne GIVING FinalNum
+               ON SIZE ERROR
+                  MOVE "Y" TO WS-OVERFLOW-FLAG
+            END-DIVIDE.
+
+       WRITE-RESULT-LINE.
+            MOVE SPACES TO TRANS-OUT-RECORD
+            MOVE NumOne TO WS-NUMONE-DISPLAY
+            MOVE NumTwo TO WS-NUMTWO-DISPLAY
+            MOVE FinalNum TO WS-FINALNUM-DISPLAY
+
+            STRING
+               "OP=" DELIMITED BY SIZE
+               UserInput DELIMITED BY SPACE
+               " NUM1=" DELIMITED BY SIZE
+               WS-NUMONE-DISPLAY DELIMITED BY SIZE
+               " NUM2=" DELIMITED BY SIZE
+               WS-NUMTWO-DISPLAY DELIMITED BY SIZE
+               " RESULT=" DELIMITED BY SIZE
+               WS-FINALNUM-DISPLAY DELIMITED BY SIZE
+               " OVERFLOW=" DELIMITED BY SIZE
+               WS-OVERFLOW-FLAG DELIMITED BY SIZE
+               INTO TRANS-OUT-RECORD
+            END-STRING
+            WRITE TRANS-OUT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+            MOVE SPACES TO AUDIT-LOG-RECORD
+            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-CURRENT-TIME FROM TIME
+            MOVE NumOne TO WS-NUMONE-DISPLAY
+            MOVE NumTwo TO WS-NUMTWO-DISPLAY
+            MOVE FinalNum TO WS-FINALNUM-DISPLAY
+
+            STRING
+               "OPERATOR=" DELIMITED BY SIZE
+               WS-OPERATOR-ID DELIMITED BY SIZE
+               " TS=" DELIMITED BY SIZE
+               WS-CURRENT-TIMESTAMP DELIMITED BY SIZE
+               " OP=" DELIMITED BY SIZE
+               UserInput DELIMITED BY SPACE
+               " NUM1=" DELIMITED BY SIZE
+               WS-NUMONE-DISPLAY DELIMITED BY SIZE
+               " NUM2=" DELIMITED BY SIZE
+               WS-NUMTWO-DISPLAY DELIMITED BY SIZE
+               " RESULT=" DELIMITED BY SIZE
+               WS-FINALNUM-DISPLAY DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+            END-STRING
+            WRITE AUDIT-LOG-RECORD.
+
+       WRITE-BATCH-HEADER.
+            MOVE SPACES TO TRANS-OUT-RECORD
+            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+            STRING
+               "HEADER RUN-DATE=" DELIMITED BY SIZE
+               WS-CURRENT-DATE DELIMITED BY SIZE
+               INTO TRANS-OUT-RECORD
+            END-STRING
+            WRITE TRANS-OUT-RECORD.
+
+       WRITE-BATCH-TRAILER.
+            MOVE SPACES TO TRANS-OUT-RECORD
+            MOVE WS-RECORDS-READ TO WS-RECORDS-READ-DISPLAY
+            MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-DISPLAY
+            MOVE WS-REJECTED-COUNT TO WS-REJECTED-COUNT-DISPLAY
+            MOVE WS-HASH-TOTAL TO WS-HASH-TOTAL-DISPLAY
+            MOVE WS-RESULT-SUM TO WS-RESULT-SUM-DISPLAY
+            STRING
+               "TRAILER RECORDS-READ=" DELIMITED BY SIZE
+               WS-RECORDS-READ-DISPLAY DELIMITED BY SIZE
+               " RECORD-COUNT=" DELIMITED BY SIZE
+               WS-RECORD-COUNT-DISPLAY DELIMITED BY SIZE
+               " REJECTED=" DELIMITED BY SIZE
+               WS-REJECTED-COUNT-DISPLAY DELIMITED BY SIZE
+               " HASH-TOTAL=" DELIMITED BY SIZE
+               WS-HASH-TOTAL-DISPLAY DELIMITED BY SIZE
+               " RESULT-SUM=" DELIMITED BY SIZE
+               WS-RESULT-SUM-DISPLAY DELIMITED BY SIZE
+               " TOTALS-OVERFLOW=" DELIMITED BY SIZE
+               WS-TOTALS-OVERFLOW-FLAG DELIMITED BY SIZE
+               INTO TRANS-OUT-RECORD
+            END-STRING
+            WRITE TRANS-OUT-RECORD.
+
+       WRITE-REPORT-HEADING.
+            MOVE SPACES TO PRINT-REPORT-LINE
+            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+            STRING
+               "DAILY CALCULATION REPORT - " DELIMITED BY SIZE
+               WS-CURRENT-DATE DELIMITED BY SIZE
+               INTO PRINT-REPORT-LINE
+            END-STRING
+            WRITE PRINT-REPORT-LINE
+
+            MOVE SPACES TO PRINT-REPORT-LINE
+            WRITE PRINT-REPORT-LINE
+
+            MOVE SPACES TO PRINT-REPORT-LINE
+            STRING
+               "OPERATION" DELIMITED BY SIZE
+               "          NUM1                  NUM2" DELIMITED BY SIZE
+               "                 RESULT" DELIMITED BY SIZE
+               INTO PRINT-REPORT-LINE
+            END-STRING
+            WRITE PRINT-REPORT-LINE.
+
+       WRITE-REPORT-DETAIL.
+            MOVE SPACES TO PRINT-REPORT-LINE
+            MOVE NumOne TO WS-NUMONE-DISPLAY
+            MOVE NumTwo TO WS-NUMTWO-DISPLAY
+            MOVE FinalNum TO WS-FINALNUM-DISPLAY
+
+            STRING
+               UserInput DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               WS-NUMONE-DISPLAY DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-NUMTWO-DISPLAY DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-FINALNUM-DISPLAY DELIMITED BY SIZE
+               INTO PRINT-REPORT-LINE
+            END-STRING
+            WRITE PRINT-REPORT-LINE.
+
+       WRITE-REPORT-TOTALS.
+            MOVE SPACES TO PRINT-REPORT-LINE
+            WRITE PRINT-REPORT-LINE
+
+            MOVE WS-RECORDS-READ TO WS-RECORDS-READ-DISPLAY
+            MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-DISPLAY
+            MOVE WS-REJECTED-COUNT TO WS-REJECTED-COUNT-DISPLAY
+            MOVE WS-RESULT-SUM TO WS-RESULT-SUM-DISPLAY
+
+            MOVE SPACES TO PRINT-REPORT-LINE
+            STRING
+               "TOTALS - RECORDS READ:           " DELIMITED BY SIZE
+               WS-RECORDS-READ-DISPLAY DELIMITED BY SIZE
+               INTO PRINT-REPORT-LINE
+            END-STRING
+            WRITE PRINT-REPORT-LINE
+
+            MOVE SPACES TO PRINT-REPORT-LINE
+            STRING
+               "         TRANSACTIONS PROCESSED: " DELIMITED BY SIZE
+               WS-RECORD-COUNT-DISPLAY DELIMITED BY SIZE
+               INTO PRINT-REPORT-LINE
+            END-STRING
+            WRITE PRINT-REPORT-LINE
+
+            MOVE SPACES TO PRINT-REPORT-LINE
+            STRING
+               "         RECORDS REJECTED:       " DELIMITED BY SIZE
+               WS-REJECTED-COUNT-DISPLAY DELIMITED BY SIZE
+               INTO PRINT-REPORT-LINE
+            END-STRING
+            WRITE PRINT-REPORT-LINE
+
+            MOVE SPACES TO PRINT-REPORT-LINE
+            STRING
+               "         SUM OF RESULTS:         " DELIMITED BY SIZE
+               WS-RESULT-SUM-DISPLAY DELIMITED BY SIZE
+               INTO PRINT-REPORT-LINE
+            END-STRING
+            WRITE PRINT-REPORT-LINE.
+
+       READ-CHECKPOINT.
+            OPEN INPUT CHECKPOINT-FILE
+            IF CHECKPOINT-OK
+               READ CHECKPOINT-FILE
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE CHECKPOINT-RECORDS-READ TO WS-RESTART-POINT
+                     MOVE CHECKPOINT-RECORD-COUNT TO WS-RECORD-COUNT
+                     MOVE CHECKPOINT-REJECTED-COUNT
+                        TO WS-REJECTED-COUNT
+                     MOVE CHECKPOINT-HASH-TOTAL TO WS-HASH-TOTAL
+                     MOVE CHECKPOINT-RESULT-SUM TO WS-RESULT-SUM
+                     MOVE CHECKPOINT-TOTALS-OVERFLOW
+                        TO WS-TOTALS-OVERFLOW-FLAG
+               END-READ
+               CLOSE CHECKPOINT-FILE
+            END-IF.
+
+       WRITE-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE
+            IF NOT CHECKPOINT-OK
+               DISPLAY "Unable to open CHECKPNT - status "
+                  WS-CHECKPOINT-STATUS
+               STOP RUN
+            END-IF
+            MOVE WS-RECORDS-READ TO CHECKPOINT-RECORDS-READ
+            MOVE WS-RECORD-COUNT TO CHECKPOINT-RECORD-COUNT
+            MOVE WS-REJECTED-COUNT TO CHECKPOINT-REJECTED-COUNT
+            MOVE WS-HASH-TOTAL TO CHECKPOINT-HASH-TOTAL
+            MOVE WS-RESULT-SUM TO CHECKPOINT-RESULT-SUM
+            MOVE WS-TOTALS-OVERFLOW-FLAG TO CHECKPOINT-TOTALS-OVERFLOW
+            WRITE CHECKPOINT-RECORD
+            CLOSE CHECKPOINT-FILE.
+
+       RESET-CHECKPOINT.
+            MOVE ZERO TO WS-RECORDS-READ
+            MOVE ZERO TO WS-RECORD-COUNT
+            MOVE ZERO TO WS-REJECTED-COUNT
+            MOVE ZERO TO WS-HASH-TOTAL
+            MOVE ZERO TO WS-RESULT-SUM
+            MOVE "N" TO WS-TOTALS-OVERFLOW-FLAG
+            PERFORM WRITE-CHECKPOINT.
+
+       END PROGRAM Hello-NAME.
